@@ -0,0 +1,428 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      * ENTRY POINT = POSTRECN                                         *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   POSTRECN.
+       AUTHOR.       DATA LOAD GROUP.
+       INSTALLATION. ZCEE WILDFIRE WORKSHOP.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                           *
+      *   DATE       INIT  DESCRIPTION                                 *
+      *   09/08/2026  DLG  Initial version.  Matches the POSTAPI       *
+      *                    audit trail against a FILEA extract, keyed  *
+      *                    on NUMB, to catch fields that were posted   *
+      *                    one way and landed on FILEA another way.    *
+      *----------------------------------------------------------------*
+      * AUDITLOG and FILEAEXT must both be sorted ascending by their   *
+      * key (AUD-NUMB / FILEA-NUMB) before this job runs - AUDITLOG is *
+      * naturally in post order, not key order, so it is expected to   *
+      * have been through a SORT step ahead of this one.               *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITLOG ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT FILEAEXT ASSIGN TO FILEAEXT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILEA-STATUS.
+           SELECT RECONRPT ASSIGN TO RECONRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECONRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+       FD  FILEAEXT
+           RECORDING MODE IS F.
+           COPY FILEAREC.
+
+       FD  RECONRPT
+           RECORDING MODE IS F.
+       01  RECONRPT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Switches and counters                                          *
+      *----------------------------------------------------------------*
+       77  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-FILEA-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-RECONRPT-STATUS          PIC X(02) VALUE SPACES.
+
+       77  WS-AUDIT-EOF-SW             PIC X(01) VALUE 'N'.
+           88 WS-AUDIT-EOF                 VALUE 'Y'.
+       77  WS-FILEA-EOF-SW             PIC X(01) VALUE 'N'.
+           88 WS-FILEA-EOF                 VALUE 'Y'.
+
+       77  WS-COUNT-MATCHED            PIC 9(09) COMP VALUE 0.
+       77  WS-COUNT-MISMATCHED         PIC 9(09) COMP VALUE 0.
+       77  WS-COUNT-NO-FILEA-RECORD    PIC 9(09) COMP VALUE 0.
+       77  WS-COUNT-NO-AUDIT-RECORD    PIC 9(09) COMP VALUE 0.
+
+       01  WS-MISMATCH-LIST            PIC X(40) VALUE SPACES.
+       77  WS-MISMATCH-PTR             PIC 9(04) COMP VALUE 1.
+       01  WS-EDIT-COUNT               PIC ZZZ,ZZZ,ZZ9.
+
+      *----------------------------------------------------------------*
+      * A customer created and later updated (or updated more than     *
+      * once) leaves more than one AUDITLOG row for the same NUMB -    *
+      * only the newest one reflects what should be on FILEA now, so   *
+      * 2100-READ-AUDIT rolls every key's rows up to the last one      *
+      * before handing a record to the match/merge step.  WS-AUDIT-    *
+      * GROUP holds the rolled-up candidate for the key in progress;   *
+      * WS-AUDIT-LOOKAHEAD holds the next key's row once it is seen,   *
+      * so it can be carried over to the next call instead of lost.    *
+      *----------------------------------------------------------------*
+      * Mirrors AUDIT-RECORD field for field - holds the rolled-up
+      * candidate for the key in progress.  Only WSG-NUMB is ever
+      * inspected directly; the rest travels as a block MOVE to and
+      * from AUDIT-RECORD.
+       01  WS-AUDIT-GROUP.
+           05 WSG-TIMESTAMP           PIC X(26).
+           05 WSG-OPERATION-CODE      PIC X(01).
+           05 WSG-NUMB                PIC X(6).
+           05 WSG-NAME                PIC X(20).
+           05 WSG-ADDRX               PIC X(20).
+           05 WSG-PHONE               PIC X(8).
+           05 WSG-DATEX               PIC X(8).
+           05 WSG-AMOUNT              PIC X(8).
+           05 WSG-EIBRESP             PIC X(8).
+           05 WSG-EIBRESP2            PIC X(8).
+           05 WSG-STATUS-CODE         PIC S9(9).
+           05 WSG-EM-ORIGIN           PIC X(8).
+           05 WSG-EM-CODE             PIC S9(9).
+           05 WSG-EM-DETAIL           PIC X(120).
+           05 WSG-RESULT              PIC X(01).
+
+      * Mirrors AUDIT-RECORD field for field - carries a row read one
+      * key ahead of the group in progress until 2100-READ-AUDIT is
+      * ready for it.  Travels as a block MOVE back into AUDIT-RECORD;
+      * none of its fields are inspected directly.
+       01  WS-AUDIT-LOOKAHEAD.
+           05 WSL-TIMESTAMP           PIC X(26).
+           05 WSL-OPERATION-CODE      PIC X(01).
+           05 WSL-NUMB                PIC X(6).
+           05 WSL-NAME                PIC X(20).
+           05 WSL-ADDRX               PIC X(20).
+           05 WSL-PHONE               PIC X(8).
+           05 WSL-DATEX               PIC X(8).
+           05 WSL-AMOUNT              PIC X(8).
+           05 WSL-EIBRESP             PIC X(8).
+           05 WSL-EIBRESP2            PIC X(8).
+           05 WSL-STATUS-CODE         PIC S9(9).
+           05 WSL-EM-ORIGIN           PIC X(8).
+           05 WSL-EM-CODE             PIC S9(9).
+           05 WSL-EM-DETAIL           PIC X(120).
+           05 WSL-RESULT              PIC X(01).
+
+       77  WS-AUDIT-GROUP-SW           PIC X(01) VALUE 'N'.
+           88 WS-AUDIT-HAVE-GROUP          VALUE 'Y'.
+       77  WS-AUDIT-GROUP-DONE-SW      PIC X(01) VALUE 'N'.
+           88 WS-AUDIT-GROUP-DONE          VALUE 'Y'.
+       77  WS-AUDIT-LOOKAHEAD-SW       PIC X(01) VALUE 'N'.
+           88 WS-AUDIT-LOOKAHEAD-VALID     VALUE 'Y'.
+
+      * WS-AUDIT-FILE-EOF tracks the physical AUDITLOG file, which can
+      * hit end of file while a key group is still being rolled up -
+      * that is not the same thing as WS-AUDIT-EOF, which 2000-MATCH-
+      * RECORDS reads as "no current group to compare".  The last
+      * group in the file is delivered with WS-AUDIT-FILE-EOF already
+      * true; WS-AUDIT-EOF itself only goes true once a later call
+      * finds no further group to deliver.
+       77  WS-AUDIT-FILE-EOF-SW        PIC X(01) VALUE 'N'.
+           88 WS-AUDIT-FILE-EOF            VALUE 'Y'.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-MATCH-RECORDS
+               THRU 2000-MATCH-RECORDS-EXIT
+               UNTIL WS-AUDIT-EOF AND WS-FILEA-EOF.
+           PERFORM 8000-FINALIZE
+               THRU 8000-FINALIZE-EXIT.
+           PERFORM 9999-EXIT
+               THRU 9999-EXIT-EXIT.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE - open the three files and prime both readers  *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  AUDITLOG.
+           OPEN INPUT  FILEAEXT.
+           OPEN OUTPUT RECONRPT.
+           MOVE 'POSTRECN RECONCILIATION REPORT' TO RECONRPT-LINE.
+           WRITE RECONRPT-LINE.
+           PERFORM 2100-READ-AUDIT THRU 2100-READ-AUDIT-EXIT.
+           PERFORM 2200-READ-FILEA THRU 2200-READ-FILEA-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-MATCH-RECORDS - classic ascending-key match/merge step    *
+      *----------------------------------------------------------------*
+       2000-MATCH-RECORDS.
+           EVALUATE TRUE
+              WHEN WS-AUDIT-EOF
+                 PERFORM 2400-REPORT-FILEA-ONLY
+                     THRU 2400-REPORT-FILEA-ONLY-EXIT
+                 PERFORM 2200-READ-FILEA
+                     THRU 2200-READ-FILEA-EXIT
+              WHEN WS-FILEA-EOF
+                 PERFORM 2300-REPORT-AUDIT-ONLY
+                     THRU 2300-REPORT-AUDIT-ONLY-EXIT
+                 PERFORM 2100-READ-AUDIT
+                     THRU 2100-READ-AUDIT-EXIT
+              WHEN AUD-NUMB < FILEA-NUMB
+                 PERFORM 2300-REPORT-AUDIT-ONLY
+                     THRU 2300-REPORT-AUDIT-ONLY-EXIT
+                 PERFORM 2100-READ-AUDIT
+                     THRU 2100-READ-AUDIT-EXIT
+              WHEN AUD-NUMB > FILEA-NUMB
+                 PERFORM 2400-REPORT-FILEA-ONLY
+                     THRU 2400-REPORT-FILEA-ONLY-EXIT
+                 PERFORM 2200-READ-FILEA
+                     THRU 2200-READ-FILEA-EXIT
+              WHEN OTHER
+                 PERFORM 2500-COMPARE-FIELDS
+                     THRU 2500-COMPARE-FIELDS-EXIT
+                 PERFORM 2100-READ-AUDIT
+                     THRU 2100-READ-AUDIT-EXIT
+                 PERFORM 2200-READ-FILEA
+                     THRU 2200-READ-FILEA-EXIT
+           END-EVALUATE.
+       2000-MATCH-RECORDS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-READ-AUDIT - deliver the next AUDITLOG key group.  A       *
+      * customer touched more than once (created, then updated, maybe  *
+      * more than once) leaves one AUDITLOG row per attempt, so every   *
+      * row for a NUMB is rolled up by 2110-ACCUMULATE-AUDIT-GROUP      *
+      * into the last successful, non-delete row before it is handed   *
+      * to the match/merge step.  A successful delete's rows are        *
+      * skipped entirely - FILEA correctly has no record for that       *
+      * NUMB afterwards, and that is not a mismatch.                    *
+      *----------------------------------------------------------------*
+       2100-READ-AUDIT.
+           MOVE 'N' TO WS-AUDIT-GROUP-SW.
+           MOVE 'N' TO WS-AUDIT-GROUP-DONE-SW.
+           PERFORM 2110-ACCUMULATE-AUDIT-GROUP
+               THRU 2110-ACCUMULATE-AUDIT-GROUP-EXIT
+               UNTIL WS-AUDIT-GROUP-DONE
+                  OR (WS-AUDIT-FILE-EOF
+                      AND NOT WS-AUDIT-LOOKAHEAD-VALID).
+           IF WS-AUDIT-HAVE-GROUP
+              MOVE WS-AUDIT-GROUP TO AUDIT-RECORD
+           ELSE
+              SET WS-AUDIT-EOF TO TRUE
+           END-IF.
+       2100-READ-AUDIT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2110-ACCUMULATE-AUDIT-GROUP - fold one more AUDITLOG row into   *
+      * the key group in progress.  A row carried over from the        *
+      * previous call (WS-AUDIT-LOOKAHEAD) is consumed first; otherwise *
+      * the next row is read straight off AUDITLOG.  A failed attempt  *
+      * or a successful delete is simply dropped.  A row for the same   *
+      * NUMB as the group in progress supersedes it (AUDITLOG rows      *
+      * arrive in chronological, not key, order within a key - it is    *
+      * sorted ascending by key only before this job runs, and a        *
+      * stable sort keeps same-key rows in their original order).  A    *
+      * successful delete for the key in progress clears the candidate  *
+      * outright rather than just being dropped, so a customer created  *
+      * and later deleted in the same run correctly rolls up to no      *
+      * group at all instead of the stale create.  A row for a          *
+      * different NUMB belongs to the next group, so it is parked in    *
+      * WS-AUDIT-LOOKAHEAD and the current group is closed out.         *
+      *----------------------------------------------------------------*
+       2110-ACCUMULATE-AUDIT-GROUP.
+           IF WS-AUDIT-LOOKAHEAD-VALID
+              MOVE WS-AUDIT-LOOKAHEAD TO AUDIT-RECORD
+              MOVE 'N' TO WS-AUDIT-LOOKAHEAD-SW
+           ELSE
+              READ AUDITLOG
+              EVALUATE TRUE
+                 WHEN WS-AUDIT-STATUS = '10'
+                    SET WS-AUDIT-FILE-EOF TO TRUE
+                 WHEN WS-AUDIT-STATUS NOT = '00'
+                    DISPLAY 'POSTRECN: AUDITLOG READ ERROR, STATUS = '
+                            WS-AUDIT-STATUS
+                    SET WS-AUDIT-FILE-EOF TO TRUE
+              END-EVALUATE
+           END-IF.
+
+           IF NOT WS-AUDIT-FILE-EOF
+              IF WS-AUDIT-HAVE-GROUP AND AUD-NUMB = WSG-NUMB
+                 IF AUD-RESULT-FAILURE
+                    CONTINUE
+                 ELSE
+                    IF AUD-OPERATION-CODE = '4'
+                       MOVE 'N' TO WS-AUDIT-GROUP-SW
+                    ELSE
+                       MOVE AUDIT-RECORD TO WS-AUDIT-GROUP
+                    END-IF
+                 END-IF
+              ELSE
+                 IF AUD-RESULT-FAILURE OR AUD-OPERATION-CODE = '4'
+                    CONTINUE
+                 ELSE
+                    IF NOT WS-AUDIT-HAVE-GROUP
+                       MOVE AUDIT-RECORD TO WS-AUDIT-GROUP
+                       SET WS-AUDIT-HAVE-GROUP TO TRUE
+                    ELSE
+                       MOVE AUDIT-RECORD TO WS-AUDIT-LOOKAHEAD
+                       SET WS-AUDIT-LOOKAHEAD-VALID TO TRUE
+                       SET WS-AUDIT-GROUP-DONE TO TRUE
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+       2110-ACCUMULATE-AUDIT-GROUP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2200-READ-FILEA - next FILEAEXT record                         *
+      *----------------------------------------------------------------*
+       2200-READ-FILEA.
+           READ FILEAEXT.
+           IF WS-FILEA-STATUS = '10'
+              SET WS-FILEA-EOF TO TRUE
+           ELSE
+              IF WS-FILEA-STATUS NOT = '00'
+                 DISPLAY 'POSTRECN: FILEAEXT READ ERROR, STATUS = '
+                         WS-FILEA-STATUS
+                 SET WS-FILEA-EOF TO TRUE
+              END-IF
+           END-IF.
+       2200-READ-FILEA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2300-REPORT-AUDIT-ONLY - a post that never made it onto FILEA  *
+      *----------------------------------------------------------------*
+       2300-REPORT-AUDIT-ONLY.
+           ADD 1 TO WS-COUNT-NO-FILEA-RECORD.
+           MOVE SPACES TO RECONRPT-LINE.
+           STRING 'NO FILEA RECORD FOR POSTED NUMB ' DELIMITED BY SIZE
+                  AUD-NUMB                            DELIMITED BY SIZE
+               INTO RECONRPT-LINE.
+           WRITE RECONRPT-LINE.
+       2300-REPORT-AUDIT-ONLY-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2400-REPORT-FILEA-ONLY - a FILEA record POSTAPI never touched  *
+      *----------------------------------------------------------------*
+       2400-REPORT-FILEA-ONLY.
+           ADD 1 TO WS-COUNT-NO-AUDIT-RECORD.
+           MOVE SPACES TO RECONRPT-LINE.
+           STRING 'NO AUDIT RECORD FOR FILEA NUMB  ' DELIMITED BY SIZE
+                  FILEA-NUMB                          DELIMITED BY SIZE
+               INTO RECONRPT-LINE.
+           WRITE RECONRPT-LINE.
+       2400-REPORT-FILEA-ONLY-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2500-COMPARE-FIELDS - same NUMB on both sides, field-by-field  *
+      *----------------------------------------------------------------*
+       2500-COMPARE-FIELDS.
+           MOVE SPACES TO WS-MISMATCH-LIST.
+           MOVE 1 TO WS-MISMATCH-PTR.
+           IF AUD-ADDRX NOT = FILEA-ADDRX
+              STRING ' ADDRX' DELIMITED BY SIZE
+                  INTO WS-MISMATCH-LIST
+                  WITH POINTER WS-MISMATCH-PTR
+           END-IF.
+           IF AUD-PHONE NOT = FILEA-PHONE
+              STRING ' PHONE' DELIMITED BY SIZE
+                  INTO WS-MISMATCH-LIST
+                  WITH POINTER WS-MISMATCH-PTR
+           END-IF.
+           IF AUD-DATEX NOT = FILEA-DATEX
+              STRING ' DATEX' DELIMITED BY SIZE
+                  INTO WS-MISMATCH-LIST
+                  WITH POINTER WS-MISMATCH-PTR
+           END-IF.
+           IF AUD-AMOUNT NOT = FILEA-AMOUNT
+              STRING ' AMOUNT' DELIMITED BY SIZE
+                  INTO WS-MISMATCH-LIST
+                  WITH POINTER WS-MISMATCH-PTR
+           END-IF.
+
+           IF WS-MISMATCH-LIST = SPACES
+              ADD 1 TO WS-COUNT-MATCHED
+           ELSE
+              ADD 1 TO WS-COUNT-MISMATCHED
+              MOVE SPACES TO RECONRPT-LINE
+              STRING 'MISMATCH NUMB ' DELIMITED BY SIZE
+                     AUD-NUMB         DELIMITED BY SIZE
+                     ' FIELDS:'       DELIMITED BY SIZE
+                     WS-MISMATCH-LIST DELIMITED BY SIZE
+                  INTO RECONRPT-LINE
+              WRITE RECONRPT-LINE
+           END-IF.
+       2500-COMPARE-FIELDS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 8000-FINALIZE - close the files and print the run summary      *
+      *----------------------------------------------------------------*
+       8000-FINALIZE.
+           MOVE WS-COUNT-MATCHED         TO WS-EDIT-COUNT.
+           MOVE SPACES TO RECONRPT-LINE.
+           STRING 'MATCHED . . . . . . . : ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT               DELIMITED BY SIZE
+               INTO RECONRPT-LINE.
+           WRITE RECONRPT-LINE.
+           MOVE WS-COUNT-MISMATCHED      TO WS-EDIT-COUNT.
+           MOVE SPACES TO RECONRPT-LINE.
+           STRING 'MISMATCHED  . . . . . : ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT               DELIMITED BY SIZE
+               INTO RECONRPT-LINE.
+           WRITE RECONRPT-LINE.
+           MOVE WS-COUNT-NO-FILEA-RECORD TO WS-EDIT-COUNT.
+           MOVE SPACES TO RECONRPT-LINE.
+           STRING 'POSTED, NOT ON FILEA  : ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT               DELIMITED BY SIZE
+               INTO RECONRPT-LINE.
+           WRITE RECONRPT-LINE.
+           MOVE WS-COUNT-NO-AUDIT-RECORD TO WS-EDIT-COUNT.
+           MOVE SPACES TO RECONRPT-LINE.
+           STRING 'ON FILEA, NOT POSTED  : ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT               DELIMITED BY SIZE
+               INTO RECONRPT-LINE.
+           WRITE RECONRPT-LINE.
+           CLOSE AUDITLOG FILEAEXT RECONRPT.
+
+           DISPLAY '===================================='.
+           DISPLAY 'POSTRECN SUMMARY'.
+           DISPLAY 'MATCHED . . . . . . . : ' WS-COUNT-MATCHED.
+           DISPLAY 'MISMATCHED  . . . . . : ' WS-COUNT-MISMATCHED.
+           DISPLAY 'POSTED, NOT ON FILEA  : ' WS-COUNT-NO-FILEA-RECORD.
+           DISPLAY 'ON FILEA, NOT POSTED  : ' WS-COUNT-NO-AUDIT-RECORD.
+           DISPLAY '===================================='.
+       8000-FINALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9999-EXIT.
+           GOBACK.
+       9999-EXIT-EXIT.
+           EXIT.
