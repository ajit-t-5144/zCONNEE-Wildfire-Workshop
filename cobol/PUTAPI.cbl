@@ -8,7 +8,25 @@
        PROGRAM-ID. POSTAPI.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITLOG ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDITLOG-STATUS.
+           SELECT STATSLOG ASSIGN TO STATSLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATSLOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+       FD  STATSLOG
+           RECORDING MODE IS F.
+           COPY STATSREC.
+
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
       * Common defintions                                              *
@@ -20,9 +38,59 @@
            03 EM-CODE                  PIC S9(9) COMP-5 SYNC VALUE 0.
            03 EM-DETAIL                PIC X(1024) VALUE SPACES.
 
+      * Audit trail file controls.  AUDITLOG-OPEN-SW starts out 'N' and
+      * stays 'Y' across calls for the life of the run, so a batch
+      * driver that CALLs POSTAPI many times in one step appends one
+      * audit record per attempt instead of reopening the file every
+      * time.
+       77  AUDITLOG-STATUS             PIC X(02) VALUE SPACES.
+       77  AUDITLOG-OPEN-SW            PIC X(01) VALUE 'N'.
+           88 AUDITLOG-OPEN                VALUE 'Y'.
+       01  AUDITLOG-TIMESTAMP          PIC X(26) VALUE SPACES.
+
+      * Stats file controls and round-trip latency timers around the
+      * CALL to COMM-STUB-PGM-NAME.  RTT-*-HHMMSSHU is laid over the
+      * hour/minute/second/hundredths portion of FUNCTION CURRENT-DATE
+      * to turn a start and end stamp into an elapsed-hundredths count;
+      * this is good enough to size a batch window and does not need
+      * to survive a run that straddles midnight.
+       77  STATSLOG-STATUS             PIC X(02) VALUE SPACES.
+       77  STATSLOG-OPEN-SW            PIC X(01) VALUE 'N'.
+           88 STATSLOG-OPEN                VALUE 'Y'.
+
+       01  RTT-START-TS                PIC X(21) VALUE SPACES.
+       01  RTT-START-FIELDS REDEFINES RTT-START-TS.
+           05 FILLER                   PIC X(08).
+           05 RTT-START-HHMMSSHU.
+              10 RTT-START-HH          PIC 9(02).
+              10 RTT-START-MM          PIC 9(02).
+              10 RTT-START-SS          PIC 9(02).
+              10 RTT-START-HU          PIC 9(02).
+           05 FILLER                   PIC X(05).
+
+       01  RTT-END-TS                  PIC X(21) VALUE SPACES.
+       01  RTT-END-FIELDS REDEFINES RTT-END-TS.
+           05 FILLER                   PIC X(08).
+           05 RTT-END-HHMMSSHU.
+              10 RTT-END-HH            PIC 9(02).
+              10 RTT-END-MM            PIC 9(02).
+              10 RTT-END-SS            PIC 9(02).
+              10 RTT-END-HU            PIC 9(02).
+           05 FILLER                   PIC X(05).
+
+       77  RTT-START-HUNDREDTHS        PIC 9(09) COMP VALUE 0.
+       77  RTT-END-HUNDREDTHS          PIC 9(09) COMP VALUE 0.
+       77  RTT-ELAPSED-MS              PIC S9(09) COMP-5 SYNC VALUE 0.
+
       * Copy API requester required copybook
        COPY BAQRINFO.
 
+      * Shop severity/action lookup table
+       COPY SEVTAB.
+       01 SEV-SEARCH-KEY.
+           05 SEV-SEARCH-ORIGIN       PIC X(04).
+           05 SEV-SEARCH-STAT-CODE    PIC 9(09).
+
       * POSTAPI and Response
        01 API-REQUEST.
            COPY CSC00Q01.
@@ -42,17 +110,20 @@
        01 EIBRESP2                    PIC X(8).
        77 COMM-STUB-PGM-NAME          PIC X(8) VALUE 'BAQCSTUB'.
 
+      * Retry controls for transient zCEE/STUB errors.  API errors are
+      * the API rejecting the data and are never retried.
+       77 RETRY-COUNT                 PIC 9(2) COMP VALUE 0.
+       77 RETRY-MAX-ATTEMPTS          PIC 9(2) COMP VALUE 3.
+       77 RETRY-BASE-DELAY-SECS       PIC 9(4) COMP VALUE 2.
+       77 RETRY-DELAY-SECS            PIC 9(4) COMP VALUE 0.
+
       *----------------------------------------------------------------*
 
       ******************************************************************
       *    L I N K A G E   S E C T I O N
       ******************************************************************
        LINKAGE SECTION.
-       01   PARM-BUFFER.
-            05 PARM-LENGTH   PIC S9(4) COMP.
-            05 PARM-DATA.
-               10 numb       PIC X(6).
-               10 filler     PIC X(250).
+           COPY POSTPARM.
       ******************************************************************
       *    P R O C E D U R E S
       ******************************************************************
@@ -69,17 +140,43 @@
            INITIALIZE API_RESPONSE.
            INITIALIZE BAQ-REQUEST-INFO.
            INITIALIZE BAQ-RESPONSE-INFO.
+           INITIALIZE ERROR-MSG.
+           MOVE SPACES TO EIBRESP EIBRESP2.
+           MOVE SPACE TO PARM-STATUS.
+           MOVE 0 TO RETRY-COUNT.
 
       *---------------------------------------------------------------*
-      * Set up the data for the API Requester call                    *
+      * Validate the key up front.  A blank, non-numeric or short      *
+      * NUMB is rejected here so it never burns a round trip to        *
+      * zCEE - and never shows up in the zCEE server log - for         *
+      * obviously bad batch input.                                     *
       *---------------------------------------------------------------*
-           MOVE 1 to cscvincServiceOperatio-num in API-REQUEST
-                     REQUEST-CONTAINER2-num in API-REQUEST
+           PERFORM VALIDATE-NUMB THRU VALIDATE-NUMB-EXIT.
+           IF PARM-STATUS-VALID-ERROR
+              PERFORM CLASSIFY-SEVERITY THRU CLASSIFY-SEVERITY-EXIT
+              PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-EXIT
+              GOBACK
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * Set up the data for the API Requester call.  PARM-OPERATION-  *
+      * CODE drives which service operation this request dispatches   *
+      * to - the request and response layout, and the call to         *
+      * BAQCSTUB itself, are the same for create, update and delete.  *
+      *---------------------------------------------------------------*
+           EVALUATE TRUE
+              WHEN PARM-OP-UPDATE
+                 MOVE 3 TO cscvincServiceOperatio-num in API-REQUEST
+              WHEN PARM-OP-DELETE
+                 MOVE 4 TO cscvincServiceOperatio-num in API-REQUEST
+              WHEN OTHER
+                 MOVE 1 TO cscvincServiceOperatio-num in API-REQUEST
+           END-EVALUATE.
+
+           MOVE 1 to REQUEST-CONTAINER2-num in API-REQUEST
                      FILEA-AREA2-num in API-REQUEST
                      NUMB-num in API-REQUEST
                      NAME-num in API-REQUEST
-                     NUMB-num in API-REQUEST
-                     NAME-num in API-REQUEST
                      ADDRX-num in API-REQUEST
                      PHONE-num in API-REQUEST
                      DATEX-num in API-REQUEST
@@ -89,23 +186,23 @@
            MOVE LENGTH of numb2 in API-REQUEST to
                numb2-length IN API-REQUEST.
 
-           MOVE "John" TO name2 IN API-REQUEST.
+           MOVE name2 of PARM-DATA TO name2 IN API-REQUEST.
            MOVE LENGTH of name2 in API-REQUEST to
                name2-length IN API-REQUEST.
 
-           MOVE "Apex" TO addrx2 IN API-REQUEST.
+           MOVE addrx2 of PARM-DATA TO addrx2 IN API-REQUEST.
            MOVE LENGTH of addrx2 in API-REQUEST to
                addrx2-length IN API-REQUEST.
 
-           MOVE "0065" TO phone2 IN API-REQUEST.
+           MOVE phone2 of PARM-DATA TO phone2 IN API-REQUEST.
            MOVE LENGTH of phone2 in API-REQUEST to
                phone2-length IN API-REQUEST.
 
-           MOVE "11 22 65" TO datex2 IN API-REQUEST.
+           MOVE datex2 of PARM-DATA TO datex2 IN API-REQUEST.
            MOVE LENGTH of datex2 in API-REQUEST to
                datex2-length IN API-REQUEST.
 
-           MOVE "$1000.65" TO amount2 IN API-REQUEST.
+           MOVE amount2 of PARM-DATA TO amount2 IN API-REQUEST.
            MOVE LENGTH of amount2 in API-REQUEST to
                amount2-length IN API-REQUEST.
 
@@ -121,18 +218,13 @@
            MOVE LENGTH OF API_RESPONSE TO BAQ-RESPONSE-LEN.
 
       *---------------------------------------------------------------*
-      * Call the communication stub                                   *
+      * Call the communication stub, retrying transient failures      *
       *---------------------------------------------------------------*
-      * Call the subsystem-supplied stub code to send
-      * API request to zCEE
-           CALL COMM-STUB-PGM-NAME USING
-                BY REFERENCE   API-INFO-OPER1
-                BY REFERENCE   BAQ-REQUEST-INFO
-                BY REFERENCE   BAQ-REQUEST-PTR
-                BY REFERENCE   BAQ-REQUEST-LEN
-                BY REFERENCE   BAQ-RESPONSE-INFO
-                BY REFERENCE   BAQ-RESPONSE-PTR
-                BY REFERENCE   BAQ-RESPONSE-LEN.
+           PERFORM CALL-STUB-ONCE THRU CALL-STUB-ONCE-EXIT
+               WITH TEST AFTER
+               UNTIL BAQ-SUCCESS
+                  OR BAQ-ERROR-IN-API
+                  OR RETRY-COUNT >= RETRY-MAX-ATTEMPTS.
       * The BAQ-RETURN-CODE field in 'BAQRINFO' indicates whether this
       * API call is successful.
 
@@ -140,6 +232,7 @@
       * successfully returned and fields in RESPONSE copybook
       * can be obtained. Display the translation result.
            IF BAQ-SUCCESS THEN
+              SET PARM-STATUS-SUCCESS TO TRUE
               MOVE CEIBRESP of API_RESPONSE to EIBRESP
               MOVE CEIBRESP2 of API_RESPONSE to EIBRESP2
               DISPLAY "NUMB:   " numb2   of API_RESPONSE
@@ -166,19 +259,209 @@
       * BAQ-STATUS-CODE is the HTTP response code of API.
                  WHEN BAQ-ERROR-IN-API
                    MOVE 'API' TO EM-ORIGIN
+                   SET PARM-STATUS-API-ERROR TO TRUE
       * When error happens in server, BAQ-RETURN-CODE is
       * BAQ-ERROR-IN-ZCEE
       * BAQ-STATUS-CODE is the HTTP response code of
       * z/OS Connect EE server.
                  WHEN BAQ-ERROR-IN-ZCEE
                    MOVE 'ZCEE' TO EM-ORIGIN
+                   SET PARM-STATUS-ZCEE-ERROR TO TRUE
       * When error happens in communication stub, BAQ-RETURN-CODE is
       * BAQ-ERROR-IN-STUB, BAQ-STATUS-CODE is the error code of STUB.
                  WHEN BAQ-ERROR-IN-STUB
                    MOVE 'STUB' TO EM-ORIGIN
+                   SET PARM-STATUS-STUB-ERROR TO TRUE
               END-EVALUATE
               DISPLAY "Error origin:" EM-ORIGIN
+              PERFORM CLASSIFY-SEVERITY THRU CLASSIFY-SEVERITY-EXIT
            END-IF.
 
+           PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-EXIT.
+
        MAINLINE-EXIT.
            GOBACK.
+
+      *----------------------------------------------------------------*
+      * WRITE-AUDIT-RECORD - append one record of this attempt (the    *
+      * data posted and the outcome) to the audit trail, opening the   *
+      * file on the first call of the run if it is not open already.   *
+      *----------------------------------------------------------------*
+       WRITE-AUDIT-RECORD.
+           IF NOT AUDITLOG-OPEN
+              OPEN EXTEND AUDITLOG
+              IF AUDITLOG-STATUS = '05' OR AUDITLOG-STATUS = '35'
+                 OPEN OUTPUT AUDITLOG
+              END-IF
+              IF AUDITLOG-STATUS = '00'
+                 SET AUDITLOG-OPEN TO TRUE
+              ELSE
+                 DISPLAY "POSTAPI: UNABLE TO OPEN AUDITLOG, STATUS = "
+                         AUDITLOG-STATUS
+              END-IF
+           END-IF.
+
+           IF AUDITLOG-OPEN
+              MOVE FUNCTION CURRENT-DATE TO AUDITLOG-TIMESTAMP
+
+              MOVE AUDITLOG-TIMESTAMP     TO AUD-TIMESTAMP
+              MOVE PARM-OPERATION-CODE    TO AUD-OPERATION-CODE
+              MOVE numb of PARM-DATA      TO AUD-NUMB
+              MOVE name2 of PARM-DATA     TO AUD-NAME
+              MOVE addrx2 of PARM-DATA    TO AUD-ADDRX
+              MOVE phone2 of PARM-DATA    TO AUD-PHONE
+              MOVE datex2 of PARM-DATA    TO AUD-DATEX
+              MOVE amount2 of PARM-DATA   TO AUD-AMOUNT
+              MOVE EIBRESP                TO AUD-EIBRESP
+              MOVE EIBRESP2               TO AUD-EIBRESP2
+              MOVE BAQ-STATUS-CODE        TO AUD-STATUS-CODE
+              MOVE EM-ORIGIN              TO AUD-EM-ORIGIN
+              MOVE EM-CODE                TO AUD-EM-CODE
+              MOVE EM-DETAIL (1:120)      TO AUD-EM-DETAIL
+
+              IF PARM-STATUS-SUCCESS
+                 SET AUD-RESULT-SUCCESS TO TRUE
+              ELSE
+                 SET AUD-RESULT-FAILURE TO TRUE
+              END-IF
+
+              WRITE AUDIT-RECORD
+
+              IF AUDITLOG-STATUS NOT = '00'
+                 DISPLAY "POSTAPI: AUDITLOG WRITE ERROR, STATUS = "
+                         AUDITLOG-STATUS
+              END-IF
+           END-IF.
+       WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * VALIDATE-NUMB - NUMB must be present and fully numeric before  *
+      * we ever hand it to the comm stub.                               *
+      *----------------------------------------------------------------*
+       VALIDATE-NUMB.
+           IF numb OF PARM-DATA IS NOT NUMERIC
+              MOVE 'VAL' TO EM-ORIGIN
+              MOVE 0 TO EM-CODE
+              MOVE 'NUMB MUST BE A FULLY POPULATED NUMERIC KEY'
+                   TO EM-DETAIL
+              SET PARM-STATUS-VALID-ERROR TO TRUE
+              DISPLAY "Error origin:" EM-ORIGIN
+              DISPLAY "Error msg:" EM-DETAIL (1:44)
+           END-IF.
+       VALIDATE-NUMB-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CLASSIFY-SEVERITY - look up EM-ORIGIN/BAQ-STATUS-CODE in the   *
+      * shop severity table so the nightly job log says what to do    *
+      * about a failure, not just what happened.  An unmapped code    *
+      * defaults to hold-for-review rather than being left blank.     *
+      *----------------------------------------------------------------*
+       CLASSIFY-SEVERITY.
+           MOVE EM-ORIGIN       TO SEV-SEARCH-ORIGIN.
+           MOVE BAQ-STATUS-CODE TO SEV-SEARCH-STAT-CODE.
+           SET SEV-TAB-IDX TO 1.
+           SEARCH ALL SEV-TAB-ENTRY
+              AT END
+                 SET PARM-SEV-HOLD-REVIEW TO TRUE
+              WHEN SEV-TAB-KEY (SEV-TAB-IDX) = SEV-SEARCH-KEY
+                 MOVE SEV-TAB-ACTION (SEV-TAB-IDX) TO PARM-SEVERITY
+           END-SEARCH.
+           DISPLAY "Action:" PARM-SEVERITY.
+       CLASSIFY-SEVERITY-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CALL-STUB-ONCE - one attempt at the comm stub call.  Backs off *
+      * before every retry attempt (not the first) so a flaky zCEE     *
+      * connection gets a moment to recover before we hit it again.    *
+      *----------------------------------------------------------------*
+       CALL-STUB-ONCE.
+           ADD 1 TO RETRY-COUNT.
+           IF RETRY-COUNT > 1
+              PERFORM RETRY-DELAY THRU RETRY-DELAY-EXIT
+           END-IF.
+
+      * Call the subsystem-supplied stub code to send
+      * API request to zCEE, timing the round trip for the stats log.
+           MOVE FUNCTION CURRENT-DATE TO RTT-START-TS.
+
+           CALL COMM-STUB-PGM-NAME USING
+                BY REFERENCE   API-INFO-OPER1
+                BY REFERENCE   BAQ-REQUEST-INFO
+                BY REFERENCE   BAQ-REQUEST-PTR
+                BY REFERENCE   BAQ-REQUEST-LEN
+                BY REFERENCE   BAQ-RESPONSE-INFO
+                BY REFERENCE   BAQ-RESPONSE-PTR
+                BY REFERENCE   BAQ-RESPONSE-LEN.
+
+           MOVE FUNCTION CURRENT-DATE TO RTT-END-TS.
+           PERFORM WRITE-STATS-RECORD THRU WRITE-STATS-RECORD-EXIT.
+
+           IF BAQ-ERROR-IN-ZCEE OR BAQ-ERROR-IN-STUB
+              DISPLAY "POSTAPI: TRANSIENT FAILURE ON ATTEMPT "
+                      RETRY-COUNT " OF " RETRY-MAX-ATTEMPTS
+           END-IF.
+       CALL-STUB-ONCE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * WRITE-STATS-RECORD - log how long this one attempt at the comm *
+      * stub took, alongside the NUMB and status code it returned, so  *
+      * the nightly job log can be mined for slow or failing calls.    *
+      *----------------------------------------------------------------*
+       WRITE-STATS-RECORD.
+           IF NOT STATSLOG-OPEN
+              OPEN EXTEND STATSLOG
+              IF STATSLOG-STATUS = '05' OR STATSLOG-STATUS = '35'
+                 OPEN OUTPUT STATSLOG
+              END-IF
+              IF STATSLOG-STATUS = '00'
+                 SET STATSLOG-OPEN TO TRUE
+              ELSE
+                 DISPLAY "POSTAPI: UNABLE TO OPEN STATSLOG, STATUS = "
+                         STATSLOG-STATUS
+              END-IF
+           END-IF.
+
+           IF STATSLOG-OPEN
+              COMPUTE RTT-START-HUNDREDTHS =
+                      ((RTT-START-HH * 3600) + (RTT-START-MM * 60)
+                        + RTT-START-SS) * 100 + RTT-START-HU
+
+              COMPUTE RTT-END-HUNDREDTHS =
+                      ((RTT-END-HH * 3600) + (RTT-END-MM * 60)
+                        + RTT-END-SS) * 100 + RTT-END-HU
+
+              COMPUTE RTT-ELAPSED-MS =
+                      (RTT-END-HUNDREDTHS - RTT-START-HUNDREDTHS) * 10
+
+              MOVE numb of PARM-DATA      TO STS-NUMB
+              MOVE RTT-START-TS           TO STS-START-TS
+              MOVE RTT-END-TS             TO STS-END-TS
+              MOVE RTT-ELAPSED-MS         TO STS-ELAPSED-MS
+              MOVE BAQ-STATUS-CODE        TO STS-STATUS-CODE
+
+              WRITE STATS-RECORD
+
+              IF STATSLOG-STATUS NOT = '00'
+                 DISPLAY "POSTAPI: STATSLOG WRITE ERROR, STATUS = "
+                         STATSLOG-STATUS
+              END-IF
+           END-IF.
+       WRITE-STATS-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * RETRY-DELAY - short backoff, growing with each attempt, before *
+      * a retried call to the comm stub.                                *
+      *----------------------------------------------------------------*
+       RETRY-DELAY.
+           COMPUTE RETRY-DELAY-SECS = (RETRY-COUNT - 1)
+                                       * RETRY-BASE-DELAY-SECS.
+           DISPLAY "POSTAPI: WAITING " RETRY-DELAY-SECS
+                   " SECOND(S) BEFORE RETRY " RETRY-COUNT.
+           CALL "C$SLEEP" USING RETRY-DELAY-SECS.
+       RETRY-DELAY-EXIT.
+           EXIT.
