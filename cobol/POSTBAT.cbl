@@ -0,0 +1,183 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      * ENTRY POINT = POSTBAT                                          *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   POSTBAT.
+       AUTHOR.       DATA LOAD GROUP.
+       INSTALLATION. ZCEE WILDFIRE WORKSHOP.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                           *
+      *   DATE       INIT  DESCRIPTION                                 *
+      *   09/08/2026  DLG  Initial version.  Drives POSTAPI once per   *
+      *                    record on CUSTIN so a whole load file can   *
+      *                    be submitted as one overnight batch job     *
+      *                    instead of one online transaction per       *
+      *                    customer.                                   *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTIN ASSIGN TO CUSTIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTIN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTIN
+           RECORDING MODE IS F.
+       01  CUSTIN-RECORD.
+           05 CI-NUMB                 PIC X(6).
+           05 CI-NAME                 PIC X(20).
+           05 CI-ADDRX                PIC X(20).
+           05 CI-PHONE                PIC X(8).
+           05 CI-DATEX                PIC X(8).
+           05 CI-AMOUNT               PIC X(8).
+           05 CI-OPERATION-CODE       PIC X(1).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Switches and counters                                          *
+      *----------------------------------------------------------------*
+       77  WS-CUSTIN-STATUS           PIC X(02) VALUE SPACES.
+           88 WS-CUSTIN-OK                VALUE '00'.
+           88 WS-CUSTIN-EOF               VALUE '10'.
+
+       77  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+           88 WS-EOF                       VALUE 'Y'.
+
+       77  WS-COUNT-READ               PIC 9(09) COMP VALUE 0.
+       77  WS-COUNT-SUCCESS            PIC 9(09) COMP VALUE 0.
+       77  WS-COUNT-API-ERROR          PIC 9(09) COMP VALUE 0.
+       77  WS-COUNT-ZCEE-ERROR         PIC 9(09) COMP VALUE 0.
+       77  WS-COUNT-STUB-ERROR         PIC 9(09) COMP VALUE 0.
+       77  WS-COUNT-VALID-ERROR        PIC 9(09) COMP VALUE 0.
+       77  WS-COUNT-UNKNOWN            PIC 9(09) COMP VALUE 0.
+
+       77  WS-POSTAPI-PGM-NAME         PIC X(08) VALUE 'POSTAPI'.
+
+      * One copy of the POSTAPI parameter buffer, reused for every
+      * customer on CUSTIN.
+           COPY POSTPARM.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-CUSTIN
+               THRU 2000-PROCESS-CUSTIN-EXIT
+               UNTIL WS-EOF.
+           PERFORM 8000-FINALIZE
+               THRU 8000-FINALIZE-EXIT.
+           PERFORM 9999-EXIT
+               THRU 9999-EXIT-EXIT.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE - open the customer load file                  *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CUSTIN.
+           IF NOT WS-CUSTIN-OK
+              DISPLAY 'POSTBAT: UNABLE TO OPEN CUSTIN, STATUS = '
+                       WS-CUSTIN-STATUS
+              MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-CUSTIN - read one customer, drive POSTAPI, tally  *
+      *----------------------------------------------------------------*
+       2000-PROCESS-CUSTIN.
+           PERFORM 2100-READ-CUSTIN
+               THRU 2100-READ-CUSTIN-EXIT.
+           IF NOT WS-EOF
+              PERFORM 2200-CALL-POSTAPI
+                  THRU 2200-CALL-POSTAPI-EXIT
+           END-IF.
+       2000-PROCESS-CUSTIN-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-READ-CUSTIN.
+           READ CUSTIN.
+           IF WS-CUSTIN-EOF
+              MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+              IF NOT WS-CUSTIN-OK
+                 DISPLAY 'POSTBAT: READ ERROR, STATUS = '
+                          WS-CUSTIN-STATUS
+                 MOVE 'Y' TO WS-EOF-SWITCH
+              ELSE
+                 ADD 1 TO WS-COUNT-READ
+              END-IF
+           END-IF.
+       2100-READ-CUSTIN-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2200-CALL-POSTAPI.
+           INITIALIZE PARM-BUFFER.
+           MOVE '1' TO PARM-OPERATION-CODE.
+           IF CI-OPERATION-CODE NOT = SPACE
+              MOVE CI-OPERATION-CODE TO PARM-OPERATION-CODE
+           END-IF.
+           MOVE CI-NUMB   TO numb   OF PARM-DATA.
+           MOVE CI-NAME   TO name2  OF PARM-DATA.
+           MOVE CI-ADDRX  TO addrx2 OF PARM-DATA.
+           MOVE CI-PHONE  TO phone2 OF PARM-DATA.
+           MOVE CI-DATEX  TO datex2 OF PARM-DATA.
+           MOVE CI-AMOUNT TO amount2 OF PARM-DATA.
+           MOVE LENGTH OF PARM-DATA TO PARM-LENGTH.
+
+           CALL WS-POSTAPI-PGM-NAME USING PARM-BUFFER.
+
+           EVALUATE TRUE
+              WHEN PARM-STATUS-SUCCESS
+                 ADD 1 TO WS-COUNT-SUCCESS
+              WHEN PARM-STATUS-API-ERROR
+                 ADD 1 TO WS-COUNT-API-ERROR
+              WHEN PARM-STATUS-ZCEE-ERROR
+                 ADD 1 TO WS-COUNT-ZCEE-ERROR
+              WHEN PARM-STATUS-STUB-ERROR
+                 ADD 1 TO WS-COUNT-STUB-ERROR
+              WHEN PARM-STATUS-VALID-ERROR
+                 ADD 1 TO WS-COUNT-VALID-ERROR
+              WHEN OTHER
+                 ADD 1 TO WS-COUNT-UNKNOWN
+           END-EVALUATE.
+       2200-CALL-POSTAPI-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 8000-FINALIZE - close the file and print the run summary       *
+      *----------------------------------------------------------------*
+       8000-FINALIZE.
+           CLOSE CUSTIN.
+           DISPLAY '===================================='.
+           DISPLAY 'POSTBAT SUMMARY'.
+           DISPLAY 'RECORDS READ . . . . . : ' WS-COUNT-READ.
+           DISPLAY 'BAQ-SUCCESS  . . . . . : ' WS-COUNT-SUCCESS.
+           DISPLAY 'BAQ-ERROR-IN-API . . . : ' WS-COUNT-API-ERROR.
+           DISPLAY 'BAQ-ERROR-IN-ZCEE  . . : ' WS-COUNT-ZCEE-ERROR.
+           DISPLAY 'BAQ-ERROR-IN-STUB  . . : ' WS-COUNT-STUB-ERROR.
+           DISPLAY 'VALIDATION ERRORS  . . : ' WS-COUNT-VALID-ERROR.
+           DISPLAY 'UNRECOGNIZED STATUS  . : ' WS-COUNT-UNKNOWN.
+           DISPLAY '===================================='.
+       8000-FINALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       9999-EXIT.
+           GOBACK.
+       9999-EXIT-EXIT.
+           EXIT.
