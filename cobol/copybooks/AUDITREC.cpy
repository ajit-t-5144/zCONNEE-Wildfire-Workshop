@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------*
+      * AUDITREC                                                       *
+      * One record per POSTAPI attempt (success or failure), written   *
+      * to the audit trail file for compliance review and customer     *
+      * discrepancy tracing.                                           *
+      *----------------------------------------------------------------*
+       01 AUDIT-RECORD.
+           05 AUD-TIMESTAMP           PIC X(26).
+           05 AUD-OPERATION-CODE      PIC X(01).
+           05 AUD-NUMB                PIC X(6).
+           05 AUD-NAME                PIC X(20).
+           05 AUD-ADDRX               PIC X(20).
+           05 AUD-PHONE               PIC X(8).
+           05 AUD-DATEX               PIC X(8).
+           05 AUD-AMOUNT              PIC X(8).
+           05 AUD-EIBRESP             PIC X(8).
+           05 AUD-EIBRESP2            PIC X(8).
+           05 AUD-STATUS-CODE         PIC S9(9).
+           05 AUD-EM-ORIGIN           PIC X(8).
+           05 AUD-EM-CODE             PIC S9(9).
+           05 AUD-EM-DETAIL           PIC X(120).
+           05 AUD-RESULT              PIC X(01).
+              88 AUD-RESULT-SUCCESS       VALUE 'S'.
+              88 AUD-RESULT-FAILURE       VALUE 'F'.
