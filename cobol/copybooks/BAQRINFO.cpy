@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      * BAQRINFO                                                       *
+      * API Requester information areas, supplied with the             *
+      * z/OS Connect EE COBOL communication stub (BAQCSTUB).            *
+      * BAQ-REQUEST-INFO carries requester-side control information    *
+      * into the stub; BAQ-RESPONSE-INFO carries the outcome of the    *
+      * call back to the caller.                                       *
+      *----------------------------------------------------------------*
+       01 BAQ-REQUEST-INFO.
+           03 BAQ-REQUEST-VERSION      PIC X(8)   VALUE SPACES.
+           03 BAQ-REQUEST-RESERVED     PIC X(56)  VALUE SPACES.
+
+       01 BAQ-RESPONSE-INFO.
+           03 BAQ-RETURN-CODE          PIC S9(9) COMP-5 SYNC VALUE 0.
+              88 BAQ-SUCCESS                VALUE 0.
+              88 BAQ-ERROR-IN-API           VALUE 4.
+              88 BAQ-ERROR-IN-ZCEE          VALUE 8.
+              88 BAQ-ERROR-IN-STUB          VALUE 12.
+           03 BAQ-STATUS-CODE          PIC S9(9) COMP-5 SYNC VALUE 0.
+           03 BAQ-STATUS-MESSAGE       PIC X(256) VALUE SPACES.
