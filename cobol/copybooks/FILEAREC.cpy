@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      * FILEAREC                                                       *
+      * Record layout of the underlying FILEA customer file that the   *
+      * CSC00 service reads and updates on the CICS side.  Used by     *
+      * batch jobs (POSTRECN) that need to look at FILEA directly      *
+      * rather than through the zCEE API.                               *
+      *----------------------------------------------------------------*
+       01 FILEA-RECORD.
+           05 FILEA-NUMB              PIC X(6).
+           05 FILEA-NAME              PIC X(20).
+           05 FILEA-ADDRX             PIC X(20).
+           05 FILEA-PHONE             PIC X(8).
+           05 FILEA-DATEX             PIC X(8).
+           05 FILEA-AMOUNT            PIC X(8).
+           05 FILEA-COMMENT           PIC X(9).
