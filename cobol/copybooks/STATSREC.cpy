@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      * STATSREC                                                       *
+      * One record per POSTAPI call, giving round-trip latency around  *
+      * CALL COMM-STUB-PGM-NAME so a batch window can be sized from    *
+      * real posts-per-minute figures instead of guesswork.             *
+      *----------------------------------------------------------------*
+       01 STATS-RECORD.
+           05 STS-NUMB                PIC X(6).
+           05 STS-START-TS            PIC X(26).
+           05 STS-END-TS              PIC X(26).
+           05 STS-ELAPSED-MS          PIC S9(9).
+           05 STS-STATUS-CODE         PIC S9(9).
