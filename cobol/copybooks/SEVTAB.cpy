@@ -0,0 +1,34 @@
+      *----------------------------------------------------------------*
+      * SEVTAB                                                         *
+      * Shop severity/action lookup table, keyed by EM-ORIGIN and      *
+      * BAQ-STATUS-CODE, so the nightly job log can tell an operator   *
+      * what to do about a failure instead of just what happened:      *
+      *     R = auto-rerun      (known transient, safe to resubmit)    *
+      *     H = hold-for-review (bad data or unmapped code)            *
+      *     P = page-oncall     (server-side failure needing support)  *
+      * SEVERITY-TABLE is searched with SEARCH ALL against SEV-TAB-    *
+      * KEY (EM-ORIGIN followed by BAQ-STATUS-CODE), so the entries    *
+      * below must stay in ascending origin/code order.                *
+      *----------------------------------------------------------------*
+       01 SEV-TAB-VALUES.
+           05 FILLER PIC X(14) VALUE 'API 000000400H'.
+           05 FILLER PIC X(14) VALUE 'API 000000404H'.
+           05 FILLER PIC X(14) VALUE 'API 000000409H'.
+           05 FILLER PIC X(14) VALUE 'API 000000422H'.
+           05 FILLER PIC X(14) VALUE 'API 000000500P'.
+           05 FILLER PIC X(14) VALUE 'STUB000000008R'.
+           05 FILLER PIC X(14) VALUE 'STUB000000012R'.
+           05 FILLER PIC X(14) VALUE 'STUB000000016P'.
+           05 FILLER PIC X(14) VALUE 'VAL 000000000H'.
+           05 FILLER PIC X(14) VALUE 'ZCEE000000500P'.
+           05 FILLER PIC X(14) VALUE 'ZCEE000000503R'.
+           05 FILLER PIC X(14) VALUE 'ZCEE000000504R'.
+
+       01 SEVERITY-TABLE REDEFINES SEV-TAB-VALUES.
+           05 SEV-TAB-ENTRY OCCURS 12 TIMES
+                             ASCENDING KEY SEV-TAB-KEY
+                             INDEXED BY SEV-TAB-IDX.
+              10 SEV-TAB-KEY.
+                 15 SEV-TAB-ORIGIN      PIC X(04).
+                 15 SEV-TAB-STAT-CODE   PIC 9(09).
+              10 SEV-TAB-ACTION         PIC X(01).
