@@ -0,0 +1,34 @@
+      *----------------------------------------------------------------*
+      * POSTPARM                                                       *
+      * Parameter buffer shared between POSTAPI and any program that   *
+      * drives it (the online caller, or the POSTBAT batch driver).    *
+      * PARM-OPERATION-CODE selects which service operation POSTAPI   *
+      * dispatches to (1=create, 3=update, 4=delete - 2=inquiry is     *
+      * GETAPI's alone).  PARM-STATUS/PARM-SEVERITY are filled in by   *
+      * POSTAPI before GOBACK so the caller can tally success against  *
+      * the three BAQ error classes, and knows what action a failure   *
+      * calls for, without having to see BAQRINFO or SEVTAB itself.    *
+      *----------------------------------------------------------------*
+       01 PARM-BUFFER.
+           05 PARM-LENGTH        PIC S9(4) COMP.
+           05 PARM-DATA.
+              10 PARM-OPERATION-CODE      PIC X(01) VALUE '1'.
+                 88 PARM-OP-CREATE            VALUE '1'.
+                 88 PARM-OP-UPDATE            VALUE '3'.
+                 88 PARM-OP-DELETE            VALUE '4'.
+              10 numb                     PIC X(6).
+              10 name2                    PIC X(20).
+              10 addrx2                   PIC X(20).
+              10 phone2                   PIC X(8).
+              10 datex2                   PIC X(8).
+              10 amount2                  PIC X(8).
+              10 PARM-STATUS               PIC X(01) VALUE SPACE.
+                 88 PARM-STATUS-SUCCESS        VALUE 'S'.
+                 88 PARM-STATUS-API-ERROR      VALUE 'A'.
+                 88 PARM-STATUS-ZCEE-ERROR     VALUE 'Z'.
+                 88 PARM-STATUS-STUB-ERROR     VALUE 'T'.
+                 88 PARM-STATUS-VALID-ERROR    VALUE 'V'.
+              10 PARM-SEVERITY             PIC X(01) VALUE SPACE.
+                 88 PARM-SEV-AUTO-RERUN        VALUE 'R'.
+                 88 PARM-SEV-HOLD-REVIEW       VALUE 'H'.
+                 88 PARM-SEV-PAGE-ONCALL       VALUE 'P'.
