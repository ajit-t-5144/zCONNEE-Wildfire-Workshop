@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      * CSC00I01                                                       *
+      * API information area for the CSC00 service, generated by the   *
+      * z/OS Connect EE API requester.  Identifies which API operation *
+      * BAQCSTUB is to invoke.                                         *
+      *----------------------------------------------------------------*
+           05 CSC00I01-API-NAME            PIC X(32)  VALUE 'CSC00'.
+           05 CSC00I01-API-VERSION         PIC X(8)   VALUE '1.0.0'.
+           05 CSC00I01-OPERATION-ID        PIC X(32)  VALUE SPACES.
+           05 CSC00I01-URI                 PIC X(128) VALUE SPACES.
