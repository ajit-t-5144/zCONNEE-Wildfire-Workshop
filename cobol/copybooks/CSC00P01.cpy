@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      * CSC00P01                                                       *
+      * Response container for the CSC00 service, generated by the     *
+      * z/OS Connect EE API requester from the FILEA JSON schema.       *
+      * CEIBRESP/CEIBRESP2 echo the CICS EIBRESP/EIBRESP2 values        *
+      * captured on the z/OS Connect EE side of a create/update/        *
+      * delete/inquiry request; RESPONSE-CONTAINER2 carries back the    *
+      * current field values for the customer the request addressed.   *
+      *----------------------------------------------------------------*
+           05 CEIBRESP                     PIC X(8).
+           05 CEIBRESP2                    PIC X(8).
+           05 RESPONSE-CONTAINER2.
+              10 numb2                     PIC X(6).
+              10 name2                     PIC X(20).
+              10 addrx2                    PIC X(20).
+              10 phone2                    PIC X(8).
+              10 datex2                    PIC X(8).
+              10 amount2                   PIC X(8).
