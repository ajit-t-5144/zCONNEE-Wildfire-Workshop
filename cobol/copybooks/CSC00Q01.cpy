@@ -0,0 +1,37 @@
+      *----------------------------------------------------------------*
+      * CSC00Q01                                                       *
+      * Request container for the CSC00 service, generated by the      *
+      * z/OS Connect EE API requester from the FILEA JSON schema.       *
+      * cscvincServiceOperatio-num selects which service operation     *
+      * BAQCSTUB drives this request through:                          *
+      *     1 = create (POST)      3 = update (PUT)                    *
+      *     2 = inquiry (GET)      4 = delete (DELETE)                  *
+      * Every elementary field is paired with a -num presence flag     *
+      * (1 when the field is supplied) and, for alphanumeric fields,    *
+      * a -length field carrying the actual data length, matching the  *
+      * convention the API requester tooling generates for optional    *
+      * JSON string properties.                                        *
+      *----------------------------------------------------------------*
+           05 cscvincServiceOperatio-num   PIC S9(9) COMP-5 SYNC.
+           05 REQUEST-CONTAINER2-num       PIC S9(9) COMP-5 SYNC.
+           05 REQUEST-CONTAINER2.
+              10 FILEA-AREA2-num           PIC S9(9) COMP-5 SYNC.
+              10 FILEA-AREA2.
+                 15 NUMB-num               PIC S9(9) COMP-5 SYNC.
+                 15 numb2                  PIC X(6).
+                 15 numb2-length           PIC S9(9) COMP-5 SYNC.
+                 15 NAME-num               PIC S9(9) COMP-5 SYNC.
+                 15 name2                  PIC X(20).
+                 15 name2-length           PIC S9(9) COMP-5 SYNC.
+                 15 ADDRX-num              PIC S9(9) COMP-5 SYNC.
+                 15 addrx2                 PIC X(20).
+                 15 addrx2-length          PIC S9(9) COMP-5 SYNC.
+                 15 PHONE-num              PIC S9(9) COMP-5 SYNC.
+                 15 phone2                 PIC X(8).
+                 15 phone2-length          PIC S9(9) COMP-5 SYNC.
+                 15 DATEX-num              PIC S9(9) COMP-5 SYNC.
+                 15 datex2                 PIC X(8).
+                 15 datex2-length          PIC S9(9) COMP-5 SYNC.
+                 15 AMOUNT-num             PIC S9(9) COMP-5 SYNC.
+                 15 amount2                PIC X(8).
+                 15 amount2-length         PIC S9(9) COMP-5 SYNC.
